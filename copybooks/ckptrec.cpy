@@ -0,0 +1,21 @@
+      *> Checkpoint record written every PARM-CKPT-INTERVAL
+      *> iterations of the classification loop so a rerun can
+      *> resume instead of reprocessing the whole range.  The
+      *> checkpoint file is append-only; restart rereads it to
+      *> end-of-file and resumes from the last record written.
+       01 CHECKPOINT-REC.
+           05 CKPT-STEP-ID          PIC X(4).
+           05 CKPT-LAST-CTR         PIC 9(9).
+           05 CKPT-TIMESTAMP        PIC X(19).
+           05 CKPT-PLAIN-COUNT      PIC 9(9).
+           05 CKPT-MATCH-COUNT      PIC 9(9).
+           05 CKPT-MULTI-COUNT      PIC 9(9).
+           05 CKPT-GRAND-TOTAL      PIC 9(9).
+           05 CKPT-PAGE-NO          PIC 9(5).
+      *> exact physical line counts written so far to CLASSIFY-OUT
+      *> and REPORT-FILE as of this checkpoint - a restart uses
+      *> these to truncate back to the checkpoint boundary before
+      *> resuming, instead of re-appending everything processed
+      *> since the last checkpoint a second time.
+           05 CKPT-CLS-LINE-COUNT   PIC 9(9).
+           05 CKPT-RPT-LINE-COUNT   PIC 9(9).
