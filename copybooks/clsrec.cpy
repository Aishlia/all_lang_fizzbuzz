@@ -0,0 +1,9 @@
+      *> Classification output record - one per number processed.
+      *> CLS-CODE is 'R' when one or more rules matched (CLS-LABEL
+      *> holds the concatenated rule labels) or 'N' when no rule
+      *> matched (CLS-LABEL holds the number itself, as DISPLAY
+      *> CTR used to do).
+       01 CLASSIFY-REC.
+           05 CLS-SEQ-NO            PIC 9(9).
+           05 CLS-CODE              PIC X(1).
+           05 CLS-LABEL             PIC X(40).
