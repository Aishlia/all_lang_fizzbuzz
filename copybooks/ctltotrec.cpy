@@ -0,0 +1,12 @@
+      *> Per-step control-totals summary, written by fizzbuzz at
+      *> end of run alongside the audit log.  fizzbuzz-consolidate
+      *> reads one of these per partitioned step and adds them up
+      *> into a single balanced grand total.
+       01 CTL-TOT-REC.
+           05 TOT-STEP-ID           PIC X(4).
+           05 TOT-START-RANGE       PIC 9(9).
+           05 TOT-END-RANGE         PIC 9(9).
+           05 TOT-PLAIN-COUNT       PIC 9(9).
+           05 TOT-MATCH-COUNT       PIC 9(9).
+           05 TOT-MULTI-COUNT       PIC 9(9).
+           05 TOT-GRAND-TOTAL       PIC 9(9).
