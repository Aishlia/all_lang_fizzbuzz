@@ -0,0 +1,10 @@
+      *> Run-control parameter record read by fizzbuzz at start
+      *> of run.  One record per execution/step - PARM-STEP-ID
+      *> distinguishes parallel steps splitting one large range
+      *> (see fizzbuzz-consolidate).
+       01 RUN-PARM-REC.
+           05 PARM-START-RANGE     PIC 9(9).
+           05 PARM-END-RANGE       PIC 9(9).
+           05 PARM-CKPT-INTERVAL   PIC 9(5).
+           05 PARM-RESTART-FLAG    PIC X(1).
+           05 PARM-STEP-ID         PIC X(4).
