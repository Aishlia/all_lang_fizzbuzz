@@ -0,0 +1,5 @@
+      *> One entry per partitioned job step, used by
+      *> fizzbuzz-consolidate to know which steps' output to
+      *> merge into the final balanced result.
+       01 STEP-LIST-REC.
+           05 SL-STEP-ID            PIC X(4).
