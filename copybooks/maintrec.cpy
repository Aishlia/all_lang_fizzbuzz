@@ -0,0 +1,8 @@
+      *> Maintenance transaction record processed by fizzbuzz-maint
+      *> against the divisor/label rules master file.
+      *> MT-ACTION: 'A' = add, 'C' = change, 'D' = deactivate.
+       01 MAINT-TRANS-REC.
+           05 MT-ACTION             PIC X(1).
+           05 MT-DIVISOR            PIC 9(4).
+           05 MT-LABEL              PIC X(10).
+           05 MT-ACTIVE             PIC X(1).
