@@ -0,0 +1,15 @@
+      *> Audit log record - one per execution of fizzbuzz,
+      *> written whether the run completed or was rejected by
+      *> validation, so the monthly operations review has a
+      *> complete trail of what ran with what parameters.
+       01 AUDIT-REC.
+           05 AUD-TIMESTAMP         PIC X(19).
+           05 AUD-STEP-ID           PIC X(4).
+           05 AUD-START-RANGE       PIC 9(9).
+           05 AUD-END-RANGE         PIC 9(9).
+           05 AUD-RULE-COUNT        PIC 9(3).
+           05 AUD-PLAIN-COUNT       PIC 9(9).
+           05 AUD-MATCH-COUNT       PIC 9(9).
+           05 AUD-MULTI-COUNT       PIC 9(9).
+           05 AUD-GRAND-TOTAL       PIC 9(9).
+           05 AUD-RETURN-CODE       PIC 9(3).
