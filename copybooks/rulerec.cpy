@@ -0,0 +1,9 @@
+      *> Divisor/label rule record - one entry per classification
+      *> rule (e.g. divisor 3 = "Fizz").  Maintained via
+      *> fizzbuzz-maint and read sequentially by fizzbuzz at
+      *> start of run.  RULE-ACTIVE lets an entry be retired
+      *> without deleting history from the file.
+       01 RULE-REC.
+           05 RULE-DIVISOR          PIC 9(4).
+           05 RULE-LABEL            PIC X(10).
+           05 RULE-ACTIVE           PIC X(1).
