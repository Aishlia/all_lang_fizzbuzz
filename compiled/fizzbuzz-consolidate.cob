@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fizzbuzz-consolidate.
+      *> Final consolidation step for a fizzbuzz run that was
+      *> split across parallel job steps, each with its own
+      *> PARM-STEP-ID / start-end sub-range (see fizzbuzz and
+      *> runparm.cpy). Reads the list of step ids that ran, then
+      *> concatenates each step's classification output and adds
+      *> up each step's control totals into one balanced result.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEPS-FILE ASSIGN DYNAMIC WS-STEPS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STEPS-FS.
+           SELECT CTLTOT-FILE ASSIGN DYNAMIC WS-TOT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOT-FS.
+           SELECT CLASSIFY-IN ASSIGN DYNAMIC WS-CLS-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLS-IN-FS.
+           SELECT CLASSIFY-CONSOLIDATED
+               ASSIGN TO "data/classify-consolidated.out"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLS-OUT-FS.
+           SELECT AUDIT-IN ASSIGN DYNAMIC WS-AUD-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-IN-FS.
+           SELECT AUDIT-CONSOLIDATED
+               ASSIGN TO "data/audit-CONS.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-OUT-FS.
+           SELECT CTLTOT-CONSOLIDATED
+               ASSIGN TO "data/ctltotals-CONS.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOT-OUT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STEPS-FILE.
+           COPY STEPSREC.
+       FD CTLTOT-FILE.
+           COPY CTLTOTREC.
+       FD CLASSIFY-IN.
+           COPY CLSREC.
+       FD CLASSIFY-CONSOLIDATED.
+       01 CONS-REC                     PIC X(50).
+       FD AUDIT-IN.
+           COPY AUDITREC.
+       FD AUDIT-CONSOLIDATED.
+      *> raw copy of AUDIT-REC (copybooks/auditrec.cpy) - each
+      *> step's audit log is now per-step (data/audit-<step>.log,
+      *> see fizzbuzz) so this just concatenates them the same way
+      *> CLASSIFY-CONSOLIDATED concatenates per-step classify-out.
+       01 AUD-CONS-REC                 PIC X(83).
+       FD CTLTOT-CONSOLIDATED.
+      *> same layout as CTL-TOT-REC (copybooks/ctltotrec.cpy) above,
+      *> renamed via REPLACING so the consolidated totals record
+      *> can't drift out of step with the per-step totals it is
+      *> built from.
+           COPY CTLTOTREC REPLACING
+               ==CTL-TOT-REC== BY ==CONS-TOT-REC==
+               ==TOT-STEP-ID== BY ==CONS-TOT-STEP-ID==
+               ==TOT-START-RANGE== BY ==CONS-TOT-START-RANGE==
+               ==TOT-END-RANGE== BY ==CONS-TOT-END-RANGE==
+               ==TOT-PLAIN-COUNT== BY ==CONS-TOT-PLAIN-COUNT==
+               ==TOT-MATCH-COUNT== BY ==CONS-TOT-MATCH-COUNT==
+               ==TOT-MULTI-COUNT== BY ==CONS-TOT-MULTI-COUNT==
+               ==TOT-GRAND-TOTAL== BY ==CONS-TOT-GRAND-TOTAL==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RETURN-CODE               PIC 9(3) VALUE ZERO.
+       01 WS-STEPS-PATH                PIC X(60) VALUE SPACES.
+       01 WS-CLS-FILENAME              PIC X(60) VALUE SPACES.
+       01 WS-TOT-FILENAME              PIC X(60) VALUE SPACES.
+       01 WS-AUD-FILENAME              PIC X(60) VALUE SPACES.
+
+       01 WS-STEPS-FS                  PIC XX.
+       01 WS-TOT-FS                    PIC XX.
+       01 WS-CLS-IN-FS                 PIC XX.
+       01 WS-CLS-OUT-FS                PIC XX.
+       01 WS-TOT-OUT-FS                PIC XX.
+       01 WS-AUD-IN-FS                 PIC XX.
+       01 WS-AUD-OUT-FS                PIC XX.
+
+       01 WS-STEP-ID                   PIC X(4) VALUE SPACES.
+       01 WS-STEP-COUNT                PIC 9(3) VALUE ZERO.
+
+       01 WS-CONS-START-RANGE          PIC 9(9) VALUE ZERO.
+       01 WS-CONS-END-RANGE            PIC 9(9) VALUE ZERO.
+       01 WS-CONS-PLAIN-COUNT          PIC 9(9) VALUE ZERO.
+       01 WS-CONS-MATCH-COUNT          PIC 9(9) VALUE ZERO.
+       01 WS-CONS-MULTI-COUNT          PIC 9(9) VALUE ZERO.
+       01 WS-CONS-GRAND-TOTAL          PIC 9(9) VALUE ZERO.
+       01 WS-CONS-FIRST-STEP           PIC X(1) VALUE "Y".
+
+      *> actual count of CONS-REC records written to
+      *> CLASSIFY-CONSOLIDATED - an independent cross-check against
+      *> WS-CONS-GRAND-TOTAL (summed from the per-step CTLTOT-FILEs)
+      *> so a step whose totals file is missing/corrupt but whose
+      *> classify-out merged fine (or vice versa) still shows up as
+      *> out of balance instead of silently passing.
+       01 WS-CONS-REC-COUNT            PIC 9(9) VALUE ZERO.
+
+       01 WS-EXPECT-TOTAL              PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       fizzbuzz-consolidate-main SECTION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           OPEN OUTPUT CLASSIFY-CONSOLIDATED
+           OPEN OUTPUT AUDIT-CONSOLIDATED
+           OPEN INPUT STEPS-FILE
+           IF WS-STEPS-FS NOT = "00"
+               DISPLAY "FIZZBUZZ-CONSOLIDATE: UNABLE TO OPEN STEP"
+                   " LIST " WS-STEPS-PATH
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-STEPS-FS = "10"
+                   READ STEPS-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 2000-MERGE-ONE-STEP
+                   END-READ
+               END-PERFORM
+               CLOSE STEPS-FILE
+           END-IF
+           CLOSE CLASSIFY-CONSOLIDATED
+           CLOSE AUDIT-CONSOLIDATED
+           PERFORM 3000-WRITE-CONSOLIDATED-TOTALS
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-STEPS-PATH FROM COMMAND-LINE
+           IF WS-STEPS-PATH = SPACES
+               MOVE "data/steps.dat" TO WS-STEPS-PATH
+           END-IF.
+
+       2000-MERGE-ONE-STEP.
+           ADD 1 TO WS-STEP-COUNT
+           MOVE SL-STEP-ID TO WS-STEP-ID
+           STRING "data/classify-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".out" DELIMITED BY SIZE
+               INTO WS-CLS-FILENAME
+           STRING "data/ctltotals-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-TOT-FILENAME
+           STRING "data/audit-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".log" DELIMITED BY SIZE
+               INTO WS-AUD-FILENAME
+           PERFORM 2100-COPY-CLASSIFY-RECORDS
+           PERFORM 2200-ADD-STEP-TOTALS
+           PERFORM 2300-COPY-AUDIT-RECORDS.
+
+       2100-COPY-CLASSIFY-RECORDS.
+           OPEN INPUT CLASSIFY-IN
+           IF WS-CLS-IN-FS NOT = "00"
+               DISPLAY "FIZZBUZZ-CONSOLIDATE: UNABLE TO OPEN "
+                   WS-CLS-FILENAME " - STEP " WS-STEP-ID " SKIPPED"
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-CLS-IN-FS = "10"
+                   READ CLASSIFY-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CLASSIFY-REC TO CONS-REC
+                           WRITE CONS-REC
+                           ADD 1 TO WS-CONS-REC-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CLASSIFY-IN
+           END-IF.
+
+       2200-ADD-STEP-TOTALS.
+           OPEN INPUT CTLTOT-FILE
+           IF WS-TOT-FS NOT = "00"
+               DISPLAY "FIZZBUZZ-CONSOLIDATE: UNABLE TO OPEN "
+                   WS-TOT-FILENAME " - STEP " WS-STEP-ID
+                   " TOTALS SKIPPED"
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               READ CTLTOT-FILE
+               IF WS-TOT-FS = "00"
+                   IF WS-CONS-FIRST-STEP = "Y"
+                       MOVE TOT-START-RANGE TO WS-CONS-START-RANGE
+                       MOVE "N" TO WS-CONS-FIRST-STEP
+                   END-IF
+                   IF TOT-START-RANGE < WS-CONS-START-RANGE
+                       MOVE TOT-START-RANGE TO WS-CONS-START-RANGE
+                   END-IF
+                   IF TOT-END-RANGE > WS-CONS-END-RANGE
+                       MOVE TOT-END-RANGE TO WS-CONS-END-RANGE
+                   END-IF
+                   ADD TOT-PLAIN-COUNT TO WS-CONS-PLAIN-COUNT
+                   ADD TOT-MATCH-COUNT TO WS-CONS-MATCH-COUNT
+                   ADD TOT-MULTI-COUNT TO WS-CONS-MULTI-COUNT
+                   ADD TOT-GRAND-TOTAL TO WS-CONS-GRAND-TOTAL
+               ELSE
+                   DISPLAY "FIZZBUZZ-CONSOLIDATE: UNABLE TO READ "
+                       WS-TOT-FILENAME " - STEP " WS-STEP-ID
+                       " TOTALS SKIPPED - STATUS " WS-TOT-FS
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+               CLOSE CTLTOT-FILE
+           END-IF.
+
+       2300-COPY-AUDIT-RECORDS.
+           OPEN INPUT AUDIT-IN
+           IF WS-AUD-IN-FS NOT = "00"
+               DISPLAY "FIZZBUZZ-CONSOLIDATE: UNABLE TO OPEN "
+                   WS-AUD-FILENAME " - STEP " WS-STEP-ID
+                   " AUDIT RECORDS SKIPPED"
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-AUD-IN-FS = "10"
+                   READ AUDIT-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE AUDIT-REC TO AUD-CONS-REC
+                           WRITE AUD-CONS-REC
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-IN
+           END-IF.
+
+       3000-WRITE-CONSOLIDATED-TOTALS.
+           DISPLAY "FIZZBUZZ-CONSOLIDATE: " WS-STEP-COUNT
+               " STEP(S) MERGED"
+           DISPLAY "  CONSOLIDATED RANGE . . . " WS-CONS-START-RANGE
+               " TO " WS-CONS-END-RANGE
+           DISPLAY "  SINGLE-RULE MATCHES . . . " WS-CONS-MATCH-COUNT
+           DISPLAY "  MULTI-RULE MATCHES  . . . " WS-CONS-MULTI-COUNT
+           DISPLAY "  PLAIN NUMBERS . . . . . . " WS-CONS-PLAIN-COUNT
+           DISPLAY "  GRAND TOTAL . . . . . . . " WS-CONS-GRAND-TOTAL
+           COMPUTE WS-EXPECT-TOTAL =
+               WS-CONS-END-RANGE - WS-CONS-START-RANGE + 1
+           IF WS-CONS-GRAND-TOTAL NOT = WS-EXPECT-TOTAL
+               DISPLAY "  *** OUT OF BALANCE *** EXPECTED "
+                   WS-EXPECT-TOTAL " GOT " WS-CONS-GRAND-TOTAL
+               MOVE 24 TO WS-RETURN-CODE
+           END-IF
+      *> independent cross-check: WS-CONS-GRAND-TOTAL and
+      *> WS-EXPECT-TOTAL above are both derived only from steps whose
+      *> CTLTOT-FILE was read successfully, so a step dropped there
+      *> (see 2200-ADD-STEP-TOTALS) would agree with itself and still
+      *> report in balance. WS-CONS-REC-COUNT is tallied independently
+      *> in 2100-COPY-CLASSIFY-RECORDS from the merged classify-out
+      *> records, so it catches that case.
+           IF WS-CONS-REC-COUNT NOT = WS-CONS-GRAND-TOTAL
+               DISPLAY "  *** OUT OF BALANCE *** " WS-CONS-REC-COUNT
+                   " CLASSIFY RECORD(S) MERGED BUT GRAND TOTAL IS "
+                   WS-CONS-GRAND-TOTAL
+               MOVE 24 TO WS-RETURN-CODE
+           END-IF
+           IF WS-RETURN-CODE = ZERO
+               DISPLAY "  RUN IS IN BALANCE"
+           END-IF
+           OPEN OUTPUT CTLTOT-CONSOLIDATED
+           MOVE "CONS" TO CONS-TOT-STEP-ID
+           MOVE WS-CONS-START-RANGE TO CONS-TOT-START-RANGE
+           MOVE WS-CONS-END-RANGE TO CONS-TOT-END-RANGE
+           MOVE WS-CONS-PLAIN-COUNT TO CONS-TOT-PLAIN-COUNT
+           MOVE WS-CONS-MATCH-COUNT TO CONS-TOT-MATCH-COUNT
+           MOVE WS-CONS-MULTI-COUNT TO CONS-TOT-MULTI-COUNT
+           MOVE WS-CONS-GRAND-TOTAL TO CONS-TOT-GRAND-TOTAL
+           WRITE CONS-TOT-REC
+           CLOSE CTLTOT-CONSOLIDATED.
