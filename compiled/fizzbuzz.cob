@@ -1,29 +1,657 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fizzbuzz.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO "data/rules.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FS.
+           SELECT RUNPARM-FILE ASSIGN DYNAMIC WS-PARM-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FS.
+           SELECT CLASSIFY-OUT ASSIGN DYNAMIC WS-CLS-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLS-FS.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+           SELECT REPORT-FILE ASSIGN DYNAMIC WS-RPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FS.
+           SELECT AUDIT-LOG ASSIGN DYNAMIC WS-AUD-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FS.
+           SELECT CTLTOT-FILE ASSIGN DYNAMIC WS-TOT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOT-FS.
+      *> scratch copies used only to truncate CLASSIFY-OUT/
+      *> REPORT-FILE back to the last checkpoint boundary on
+      *> restart (see 4100/4200-TRUNCATE-*) - never opened outside
+      *> that resync.
+           SELECT CLASSIFY-SCRATCH ASSIGN DYNAMIC
+                   WS-CLS-SCRATCH-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CLS-SCR-FS.
+           SELECT REPORT-SCRATCH ASSIGN DYNAMIC
+                   WS-RPT-SCRATCH-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-SCR-FS.
        DATA DIVISION.
+       FILE SECTION.
+       FD RULES-FILE.
+           COPY RULEREC.
+       FD RUNPARM-FILE.
+           COPY RUNPARM.
+       FD CLASSIFY-OUT.
+           COPY CLSREC.
+       FD CHECKPOINT-FILE.
+           COPY CKPTREC.
+       FD REPORT-FILE.
+       01 REPORT-REC                   PIC X(80).
+       FD AUDIT-LOG.
+           COPY AUDITREC.
+       FD CTLTOT-FILE.
+           COPY CTLTOTREC.
+       FD CLASSIFY-SCRATCH.
+      *> same layout as CLASSIFY-REC (copybooks/clsrec.cpy), renamed
+      *> via REPLACING so this scratch copy's fields don't collide
+      *> with CLASSIFY-OUT's.
+           COPY CLSREC REPLACING
+               ==CLASSIFY-REC== BY ==CLASSIFY-SCR-REC==
+               ==CLS-SEQ-NO== BY ==CLS-SCR-SEQ-NO==
+               ==CLS-CODE== BY ==CLS-SCR-CODE==
+               ==CLS-LABEL== BY ==CLS-SCR-LABEL==.
+       FD REPORT-SCRATCH.
+       01 REPORT-SCR-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 CTR PIC 999 VALUE 1.
-       01 DIV PIC 999 VALUE 1.
-       01 RMNDR-FIZZ PIC 9 VALUE 1.
-       01 RMNDR-BUZZ PIC 9 VALUE 1.
+      *> ---- control switches / return code -------------------
+       01 WS-RETURN-CODE               PIC 9(3) VALUE ZERO.
+       01 WS-VALID-OK                  PIC X(1) VALUE "Y".
+
+      *> ---- run parameters (from RUN-PARM-REC) -----------------
+       01 WS-PARM-PATH                 PIC X(80) VALUE SPACES.
+       01 WS-PARM-START                PIC 9(9) VALUE ZERO.
+       01 WS-PARM-END                  PIC 9(9) VALUE ZERO.
+       01 WS-CKPT-INTERVAL             PIC 9(5) VALUE ZERO.
+       01 WS-RESTART-FLAG              PIC X(1) VALUE "N".
+       01 WS-STEP-ID                   PIC X(4) VALUE "MAIN".
+
+      *> ---- range / loop control --------------------------------
+       01 CTR                          PIC 9(9) VALUE ZERO.
+       01 WS-START-CTR                 PIC 9(9) VALUE ZERO.
+       01 WS-END-CTR                   PIC 9(9) VALUE ZERO.
+       01 WS-RANGE-SIZE                PIC 9(9) VALUE ZERO.
+       01 WS-MAX-RANGE-SIZE            PIC 9(9) VALUE 050000000.
+       01 WS-ITER-SINCE-CKPT           PIC 9(9) VALUE ZERO.
+       01 WS-LAST-CKPT-FOUND           PIC X(1) VALUE "N".
+       01 WS-LAST-PROCESSED            PIC 9(9) VALUE ZERO.
+       01 WS-DID-WORK                  PIC X(1) VALUE "N".
+       01 WS-CLS-LINES-WRITTEN         PIC 9(9) VALUE ZERO.
+       01 WS-RPT-LINES-WRITTEN         PIC 9(9) VALUE ZERO.
+       01 WS-COPY-COUNT                PIC 9(9) VALUE ZERO.
+
+      *> ---- divisor/label rule table, loaded from RULES-FILE ----
+       01 WS-RULE-TABLE.
+           05 WS-RULE-COUNT            PIC 9(3) VALUE ZERO.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-DIVISOR      PIC 9(4).
+               10 WS-RULE-LABEL        PIC X(10).
+       01 WS-RULES-OVERFLOW            PIC X(1) VALUE "N".
+       01 WS-RULE-LABEL-TOTAL-LEN      PIC 9(4) VALUE ZERO.
+
+      *> ---- control totals ---------------------------------------
+       01 WS-PLAIN-COUNT               PIC 9(9) VALUE ZERO.
+       01 WS-MATCH-COUNT               PIC 9(9) VALUE ZERO.
+       01 WS-MULTI-COUNT               PIC 9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL               PIC 9(9) VALUE ZERO.
+
+      *> ---- per-number classification work fields ----------------
+       01 WS-MATCH-CNT-THIS            PIC 9(3) VALUE ZERO.
+       01 WS-BUILD-LABEL               PIC X(40) VALUE SPACES.
+       01 WS-LABEL-PTR                 PIC 9(3) VALUE 1.
+       01 WS-NUM-DISPLAY               PIC Z(8)9.
+       01 WS-CLASS-CODE                PIC X(1).
+
+      *> ---- dynamic per-step file names ---------------------------
+       01 WS-CLS-FILENAME              PIC X(60) VALUE SPACES.
+       01 WS-CKPT-FILENAME             PIC X(60) VALUE SPACES.
+       01 WS-RPT-FILENAME              PIC X(60) VALUE SPACES.
+       01 WS-TOT-FILENAME              PIC X(60) VALUE SPACES.
+       01 WS-AUD-FILENAME              PIC X(60) VALUE SPACES.
+       01 WS-CLS-SCRATCH-FILENAME      PIC X(64) VALUE SPACES.
+       01 WS-RPT-SCRATCH-FILENAME      PIC X(64) VALUE SPACES.
+
+      *> ---- file status codes --------------------------------------
+       01 WS-RULES-FS                  PIC XX.
+       01 WS-PARM-FS                   PIC XX.
+       01 WS-CLS-FS                    PIC XX.
+       01 WS-CKPT-FS                   PIC XX.
+       01 WS-RPT-FS                    PIC XX.
+       01 WS-AUD-FS                    PIC XX.
+       01 WS-TOT-FS                    PIC XX.
+       01 WS-CLS-SCR-FS                PIC XX.
+       01 WS-RPT-SCR-FS                PIC XX.
+
+      *> ---- run timestamp --------------------------------------------
+       01 WS-CURR-DATE                 PIC 9(8) VALUE ZERO.
+       01 WS-CURR-TIME                 PIC 9(8) VALUE ZERO.
+       01 WS-TIMESTAMP                 PIC X(19) VALUE SPACES.
+
+      *> ---- print report / pagination ----------------------------------
+       01 WS-PAGE-NO                   PIC 9(5) VALUE ZERO.
+       01 WS-LINE-COUNT                PIC 9(3) VALUE 99.
+       01 WS-LINES-PER-PAGE            PIC 9(3) VALUE 055.
+       01 WS-PAGE-NO-DISPLAY           PIC ZZZZ9.
+       01 WS-SEQ-DISPLAY               PIC Z(8)9.
 
        PROCEDURE DIVISION.
        fizzbuzz-main SECTION.
-            PERFORM 100 TIMES
-                DIVIDE CTR BY 3 GIVING DIV REMAINDER RMNDR-FIZZ
-                DIVIDE CTR BY 5 GIVING DIV REMAINDER RMNDR-BUZZ
-                IF RMNDR-FIZZ = 0 THEN
-                     IF RMNDR-BUZZ = 0 THEN
-                          DISPLAY "FizzBuzz"
-                          ELSE DISPLAY "Fizz"
-                     END-IF
-                ELSE IF RMNDR-BUZZ = 0 THEN
-                     DISPLAY "Buzz"
-                ELSE
-                     DISPLAY CTR
-                END-IF
-            END-IF
-
-                ADD 1 TO CTR
-            END-PERFORM
-       STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-RULES
+           PERFORM 3000-VALIDATE-PARMS
+           IF WS-VALID-OK = "N"
+               PERFORM 8000-WRITE-AUDIT
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 4000-OPEN-RUN-FILES
+           PERFORM 5000-CLASSIFY-RANGE
+           PERFORM 6000-WRITE-TOTALS
+           PERFORM 7000-CLOSE-RUN-FILES
+           PERFORM 8000-WRITE-AUDIT
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-PATH FROM COMMAND-LINE
+           IF WS-PARM-PATH = SPACES
+               MOVE "data/runparm.dat" TO WS-PARM-PATH
+           END-IF
+           OPEN INPUT RUNPARM-FILE
+           IF WS-PARM-FS NOT = "00"
+               DISPLAY "FIZZBUZZ: UNABLE TO OPEN PARM FILE "
+                   WS-PARM-PATH
+               MOVE 16 TO WS-RETURN-CODE
+               MOVE "N" TO WS-VALID-OK
+           ELSE
+               READ RUNPARM-FILE
+               IF WS-PARM-FS NOT = "00"
+                   DISPLAY "FIZZBUZZ: PARM FILE EMPTY OR UNREADABLE"
+                   MOVE 16 TO WS-RETURN-CODE
+                   MOVE "N" TO WS-VALID-OK
+               ELSE
+                   MOVE PARM-START-RANGE   TO WS-PARM-START
+                   MOVE PARM-END-RANGE     TO WS-PARM-END
+                   MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                   MOVE PARM-RESTART-FLAG  TO WS-RESTART-FLAG
+                   MOVE PARM-STEP-ID       TO WS-STEP-ID
+               END-IF
+               CLOSE RUNPARM-FILE
+           END-IF
+           IF WS-CKPT-INTERVAL = ZERO
+               MOVE 1000 TO WS-CKPT-INTERVAL
+           END-IF
+           IF WS-STEP-ID = SPACES
+               MOVE "MAIN" TO WS-STEP-ID
+           END-IF
+           PERFORM 1100-BUILD-FILENAMES
+           PERFORM 1200-BUILD-TIMESTAMP.
+
+       1100-BUILD-FILENAMES.
+           STRING "data/classify-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".out" DELIMITED BY SIZE
+               INTO WS-CLS-FILENAME
+           STRING "data/checkpoint-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME
+           STRING "data/fizzbuzz-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".rpt" DELIMITED BY SIZE
+               INTO WS-RPT-FILENAME
+           STRING "data/ctltotals-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-TOT-FILENAME
+           STRING "data/audit-" DELIMITED BY SIZE
+                   WS-STEP-ID DELIMITED BY SIZE
+                   ".log" DELIMITED BY SIZE
+               INTO WS-AUD-FILENAME
+           STRING WS-CLS-FILENAME DELIMITED BY SPACE
+                   ".scr" DELIMITED BY SIZE
+               INTO WS-CLS-SCRATCH-FILENAME
+           STRING WS-RPT-FILENAME DELIMITED BY SPACE
+                   ".scr" DELIMITED BY SIZE
+               INTO WS-RPT-SCRATCH-FILENAME.
+
+       1200-BUILD-TIMESTAMP.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURR-TIME FROM TIME
+           STRING WS-CURR-DATE(1:4) "-" WS-CURR-DATE(5:2) "-"
+                   WS-CURR-DATE(7:2) " " WS-CURR-TIME(1:2) ":"
+                   WS-CURR-TIME(3:2) ":" WS-CURR-TIME(5:2)
+               DELIMITED BY SIZE
+               INTO WS-TIMESTAMP.
+
+       2000-LOAD-RULES.
+           MOVE ZERO TO WS-RULE-COUNT
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-FS NOT = "00"
+               DISPLAY "FIZZBUZZ: UNABLE TO OPEN RULES FILE "
+                   "data/rules.dat"
+           ELSE
+               PERFORM UNTIL WS-RULES-FS = "10"
+                   READ RULES-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 2100-ADD-RULE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE RULES-FILE
+           END-IF.
+
+       2100-ADD-RULE-ENTRY.
+           IF RULE-ACTIVE = "Y"
+               IF WS-RULE-COUNT < 20
+                   ADD 1 TO WS-RULE-COUNT
+                   MOVE RULE-DIVISOR TO
+                       WS-RULE-DIVISOR(WS-RULE-COUNT)
+                   MOVE RULE-LABEL TO WS-RULE-LABEL(WS-RULE-COUNT)
+               ELSE
+                   MOVE "Y" TO WS-RULES-OVERFLOW
+               END-IF
+           END-IF.
+
+       3000-VALIDATE-PARMS.
+           IF WS-VALID-OK = "N"
+      *> 1000-INITIALIZE already failed (parm file missing/unreadable)
+      *> - keep its message and RETURN-CODE, don't run these checks
+      *> against whatever garbage is sitting in the parm fields.
+               CONTINUE
+           ELSE
+               MOVE WS-PARM-START TO WS-START-CTR
+               MOVE WS-PARM-END TO WS-END-CTR
+               IF WS-RESTART-FLAG = "Y"
+                   PERFORM 3500-RESOLVE-RESTART
+               END-IF
+      *> skip only when a checkpoint genuinely advanced the start
+      *> past the raw parm end (range legitimately finished) - a
+      *> restart request with no checkpoint found must still be
+      *> held to the same start>end check as a normal run.
+               IF WS-START-CTR > WS-END-CTR
+                       AND WS-LAST-CKPT-FOUND NOT = "Y"
+                   DISPLAY "FIZZBUZZ: INVALID PARMS - START "
+                       WS-START-CTR " GREATER THAN END " WS-END-CTR
+                   MOVE "N" TO WS-VALID-OK
+                   MOVE 08 TO WS-RETURN-CODE
+               END-IF
+               IF WS-RULE-COUNT = ZERO
+                   DISPLAY "FIZZBUZZ: INVALID PARMS - NO ACTIVE"
+                       " DIVISOR RULES"
+                   MOVE "N" TO WS-VALID-OK
+                   MOVE 20 TO WS-RETURN-CODE
+               END-IF
+               IF WS-RULES-OVERFLOW = "Y"
+                   DISPLAY "FIZZBUZZ: INVALID PARMS - MORE THAN 20"
+                       " ACTIVE RULES IN data/rules.dat - WIDEN"
+                       " WS-RULE-ENTRY OCCURS"
+                   MOVE "N" TO WS-VALID-OK
+                   MOVE 24 TO WS-RETURN-CODE
+               END-IF
+               MOVE ZERO TO WS-RULE-LABEL-TOTAL-LEN
+               PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                       UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                   IF WS-RULE-DIVISOR(WS-RULE-IDX) = ZERO
+                       DISPLAY "FIZZBUZZ: INVALID PARMS - ZERO"
+                           " DIVISOR IN RULE"
+                       MOVE "N" TO WS-VALID-OK
+                       MOVE 12 TO WS-RETURN-CODE
+                   END-IF
+                   ADD FUNCTION LENGTH(FUNCTION TRIM
+                       (WS-RULE-LABEL(WS-RULE-IDX)))
+                       TO WS-RULE-LABEL-TOTAL-LEN
+               END-PERFORM
+      *> worst case every active rule matches the same number at
+      *> once (e.g. CTR = 0), so the sum of every active label's
+      *> length must fit WS-BUILD-LABEL or 5100-CLASSIFY-ONE's
+      *> STRING would silently truncate the classification text.
+               IF WS-RULE-LABEL-TOTAL-LEN > LENGTH OF WS-BUILD-LABEL
+                   DISPLAY "FIZZBUZZ: INVALID PARMS - ACTIVE RULE"
+                       " LABELS TOTAL " WS-RULE-LABEL-TOTAL-LEN
+                       " BYTES, EXCEEDS " LENGTH OF WS-BUILD-LABEL
+                       " BYTE LABEL BUILD AREA - DEACTIVATE RULES"
+                       " OR SHORTEN LABELS IN data/rules.dat"
+                   MOVE "N" TO WS-VALID-OK
+                   MOVE 28 TO WS-RETURN-CODE
+               END-IF
+               IF WS-END-CTR >= WS-START-CTR
+                   COMPUTE WS-RANGE-SIZE =
+                       WS-END-CTR - WS-START-CTR + 1
+                   IF WS-RANGE-SIZE > WS-MAX-RANGE-SIZE
+                       DISPLAY "FIZZBUZZ: INVALID PARMS - RANGE SIZE "
+                           WS-RANGE-SIZE " EXCEEDS MAXIMUM "
+                           WS-MAX-RANGE-SIZE
+                       MOVE "N" TO WS-VALID-OK
+                       MOVE 16 TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       3500-RESOLVE-RESTART.
+           MOVE "N" TO WS-LAST-CKPT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FS = "00"
+               PERFORM UNTIL WS-CKPT-FS = "10"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE "Y" TO WS-LAST-CKPT-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-LAST-CKPT-FOUND = "Y"
+               COMPUTE WS-START-CTR = CKPT-LAST-CTR + 1
+               MOVE CKPT-PLAIN-COUNT TO WS-PLAIN-COUNT
+               MOVE CKPT-MATCH-COUNT TO WS-MATCH-COUNT
+               MOVE CKPT-MULTI-COUNT TO WS-MULTI-COUNT
+               MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+               MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+               MOVE CKPT-CLS-LINE-COUNT TO WS-CLS-LINES-WRITTEN
+               MOVE CKPT-RPT-LINE-COUNT TO WS-RPT-LINES-WRITTEN
+               DISPLAY "FIZZBUZZ: RESTARTING STEP " WS-STEP-ID
+                   " FROM CHECKPOINT AT " CKPT-LAST-CTR
+           ELSE
+               DISPLAY "FIZZBUZZ: RESTART REQUESTED - NO CHECKPOINT"
+                   " FOUND, STARTING FROM BEGINNING OF RANGE"
+           END-IF.
+
+       4000-OPEN-RUN-FILES.
+           IF WS-RESTART-FLAG = "Y" AND WS-LAST-CKPT-FOUND = "Y"
+      *> CLASSIFY-OUT/REPORT-FILE may hold records appended after
+      *> the last checkpoint by the run that crashed - truncate
+      *> both back to exactly what the checkpoint vouches for
+      *> before resuming, or a blind OPEN EXTEND would duplicate
+      *> every record written since that checkpoint.
+               PERFORM 4100-TRUNCATE-CLASSIFY-OUT
+               PERFORM 4200-TRUNCATE-REPORT-FILE
+               OPEN EXTEND CLASSIFY-OUT
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+      *> WS-PAGE-NO was already restored from the checkpoint by
+      *> 3500-RESOLVE-RESTART - leave it alone so the print report
+      *> continues its page numbering instead of starting over at
+      *> PAGE: 1 in the middle of the same report file.
+           ELSE
+               OPEN OUTPUT CLASSIFY-OUT
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE ZERO TO WS-PAGE-NO
+           END-IF
+           MOVE 99 TO WS-LINE-COUNT.
+
+       4100-TRUNCATE-CLASSIFY-OUT.
+           OPEN INPUT CLASSIFY-OUT
+           IF WS-CLS-FS = "00"
+               OPEN OUTPUT CLASSIFY-SCRATCH
+               MOVE ZERO TO WS-COPY-COUNT
+               PERFORM UNTIL WS-CLS-FS = "10"
+                       OR WS-COPY-COUNT >= WS-CLS-LINES-WRITTEN
+                   READ CLASSIFY-OUT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CLASSIFY-REC TO CLASSIFY-SCR-REC
+                           WRITE CLASSIFY-SCR-REC
+                           ADD 1 TO WS-COPY-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CLASSIFY-SCRATCH
+               CLOSE CLASSIFY-OUT
+               OPEN OUTPUT CLASSIFY-OUT
+               OPEN INPUT CLASSIFY-SCRATCH
+               PERFORM UNTIL WS-CLS-SCR-FS = "10"
+                   READ CLASSIFY-SCRATCH
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CLASSIFY-SCR-REC TO CLASSIFY-REC
+                           WRITE CLASSIFY-REC
+                   END-READ
+               END-PERFORM
+               CLOSE CLASSIFY-SCRATCH
+               CLOSE CLASSIFY-OUT
+           END-IF.
+
+       4200-TRUNCATE-REPORT-FILE.
+           OPEN INPUT REPORT-FILE
+           IF WS-RPT-FS = "00"
+               OPEN OUTPUT REPORT-SCRATCH
+               MOVE ZERO TO WS-COPY-COUNT
+               PERFORM UNTIL WS-RPT-FS = "10"
+                       OR WS-COPY-COUNT >= WS-RPT-LINES-WRITTEN
+                   READ REPORT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE REPORT-REC TO REPORT-SCR-REC
+                           WRITE REPORT-SCR-REC
+                           ADD 1 TO WS-COPY-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REPORT-SCRATCH
+               CLOSE REPORT-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN INPUT REPORT-SCRATCH
+               PERFORM UNTIL WS-RPT-SCR-FS = "10"
+                   READ REPORT-SCRATCH
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE REPORT-SCR-REC TO REPORT-REC
+                           WRITE REPORT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE REPORT-SCRATCH
+               CLOSE REPORT-FILE
+           END-IF.
+
+       5000-CLASSIFY-RANGE.
+           IF WS-START-CTR > WS-END-CTR
+               DISPLAY "FIZZBUZZ: NOTHING TO PROCESS FOR STEP "
+                   WS-STEP-ID " - RANGE ALREADY COMPLETE"
+           ELSE
+               MOVE "Y" TO WS-DID-WORK
+               PERFORM VARYING CTR FROM WS-START-CTR BY 1
+                       UNTIL CTR > WS-END-CTR
+                   PERFORM 5100-CLASSIFY-ONE
+                   PERFORM 5200-WRITE-CLASSIFY-RECORD
+                   PERFORM 5300-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ITER-SINCE-CKPT
+                   IF WS-ITER-SINCE-CKPT >= WS-CKPT-INTERVAL
+                       PERFORM 5400-WRITE-CHECKPOINT
+                       MOVE ZERO TO WS-ITER-SINCE-CKPT
+                   END-IF
+               END-PERFORM
+      *> skip when the last loop iteration already wrote a
+      *> checkpoint (WS-ITER-SINCE-CKPT was just reset to zero) -
+      *> otherwise a range size that's an exact multiple of the
+      *> checkpoint interval gets two identical trailing records.
+               IF WS-ITER-SINCE-CKPT NOT = ZERO
+                   PERFORM 5400-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       5100-CLASSIFY-ONE.
+           MOVE ZERO TO WS-MATCH-CNT-THIS
+           MOVE SPACES TO WS-BUILD-LABEL
+           MOVE 1 TO WS-LABEL-PTR
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-RULE-IDX > WS-RULE-COUNT
+               IF FUNCTION MOD(CTR, WS-RULE-DIVISOR(WS-RULE-IDX)) = 0
+                   ADD 1 TO WS-MATCH-CNT-THIS
+                   STRING WS-RULE-LABEL(WS-RULE-IDX)
+                           DELIMITED BY SPACE
+                       INTO WS-BUILD-LABEL
+                       WITH POINTER WS-LABEL-PTR
+                       ON OVERFLOW
+      *> 3000-VALIDATE-PARMS rejects any rule set whose labels
+      *> can't all fit, so this should be unreachable - kept as a
+      *> visible safety net instead of a silent truncation.
+                           DISPLAY "FIZZBUZZ: LABEL BUILD OVERFLOW"
+                               " AT CTR " CTR " - RULES CHANGED"
+                               " SINCE VALIDATION?"
+                   END-STRING
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-CNT-THIS = ZERO
+               MOVE CTR TO WS-NUM-DISPLAY
+               MOVE FUNCTION TRIM(WS-NUM-DISPLAY) TO WS-BUILD-LABEL
+               MOVE "N" TO WS-CLASS-CODE
+               ADD 1 TO WS-PLAIN-COUNT
+           ELSE
+               MOVE "R" TO WS-CLASS-CODE
+               IF WS-MATCH-CNT-THIS = 1
+                   ADD 1 TO WS-MATCH-COUNT
+               ELSE
+                   ADD 1 TO WS-MULTI-COUNT
+               END-IF
+           END-IF
+           ADD 1 TO WS-GRAND-TOTAL
+           MOVE CTR TO WS-LAST-PROCESSED.
+
+       5200-WRITE-CLASSIFY-RECORD.
+           MOVE CTR TO CLS-SEQ-NO
+           MOVE WS-CLASS-CODE TO CLS-CODE
+           MOVE WS-BUILD-LABEL TO CLS-LABEL
+           WRITE CLASSIFY-REC
+           ADD 1 TO WS-CLS-LINES-WRITTEN.
+
+       5300-WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 5310-WRITE-PAGE-HEADER
+           END-IF
+           MOVE CTR TO WS-SEQ-DISPLAY
+           MOVE SPACES TO REPORT-REC
+           STRING WS-SEQ-DISPLAY DELIMITED BY SIZE
+                   "   " DELIMITED BY SIZE
+                   WS-BUILD-LABEL DELIMITED BY SIZE
+               INTO REPORT-REC
+           WRITE REPORT-REC
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RPT-LINES-WRITTEN.
+
+       5310-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-DISPLAY
+           MOVE SPACES TO REPORT-REC
+           STRING "FIZZBUZZ CLASSIFICATION REPORT" DELIMITED BY SIZE
+                   "   RUN DATE: " DELIMITED BY SIZE
+                   WS-TIMESTAMP(1:10) DELIMITED BY SIZE
+                   "   PAGE: " DELIMITED BY SIZE
+                   WS-PAGE-NO-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-REC
+           WRITE REPORT-REC
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE SPACES TO REPORT-REC
+           STRING "SEQ NO" DELIMITED BY SIZE
+                   "      CLASSIFICATION" DELIMITED BY SIZE
+               INTO REPORT-REC
+           WRITE REPORT-REC
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE 4 TO WS-LINE-COUNT
+           ADD 4 TO WS-RPT-LINES-WRITTEN.
+
+       5400-WRITE-CHECKPOINT.
+           MOVE WS-STEP-ID TO CKPT-STEP-ID
+           MOVE WS-LAST-PROCESSED TO CKPT-LAST-CTR
+      *> refresh WS-TIMESTAMP to the time this checkpoint is actually
+      *> being written - 1200-BUILD-TIMESTAMP otherwise only runs once
+      *> at 1000-INITIALIZE, so every checkpoint in a long run would
+      *> carry the run's start time instead of its own.
+           PERFORM 1200-BUILD-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CKPT-TIMESTAMP
+           MOVE WS-PLAIN-COUNT TO CKPT-PLAIN-COUNT
+           MOVE WS-MATCH-COUNT TO CKPT-MATCH-COUNT
+           MOVE WS-MULTI-COUNT TO CKPT-MULTI-COUNT
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+           MOVE WS-CLS-LINES-WRITTEN TO CKPT-CLS-LINE-COUNT
+           MOVE WS-RPT-LINES-WRITTEN TO CKPT-RPT-LINE-COUNT
+           WRITE CHECKPOINT-REC.
+
+       6000-WRITE-TOTALS.
+           DISPLAY "FIZZBUZZ CONTROL TOTALS - STEP " WS-STEP-ID
+           DISPLAY "  SINGLE-RULE MATCHES . . . " WS-MATCH-COUNT
+           DISPLAY "  MULTI-RULE MATCHES  . . . " WS-MULTI-COUNT
+           DISPLAY "  PLAIN NUMBERS . . . . . . " WS-PLAIN-COUNT
+           DISPLAY "  GRAND TOTAL . . . . . . . " WS-GRAND-TOTAL
+      *> only append the totals footer to the print report when this
+      *> invocation actually classified something - a restart that
+      *> finds its range already complete (WS-DID-WORK = "N") has
+      *> nothing new to report and would otherwise duplicate the
+      *> footer already written by the run that finished the range.
+           IF WS-DID-WORK = "Y"
+               MOVE SPACES TO REPORT-REC
+               WRITE REPORT-REC
+               MOVE SPACES TO REPORT-REC
+               STRING "CONTROL TOTALS" DELIMITED BY SIZE
+                   INTO REPORT-REC
+               WRITE REPORT-REC
+      *> split across two lines (rather than one STRING) so widening
+      *> any one PIC 9(9) count can never push the line past 80
+      *> bytes and silently truncate the grand total - this is the
+      *> number ops balances the run against.
+               MOVE SPACES TO REPORT-REC
+               STRING "  SINGLE: " DELIMITED BY SIZE
+                       WS-MATCH-COUNT DELIMITED BY SIZE
+                       "   MULTI: " DELIMITED BY SIZE
+                       WS-MULTI-COUNT DELIMITED BY SIZE
+                       "   PLAIN: " DELIMITED BY SIZE
+                       WS-PLAIN-COUNT DELIMITED BY SIZE
+                       "   TOTAL: " DELIMITED BY SIZE
+                       WS-GRAND-TOTAL DELIMITED BY SIZE
+                   INTO REPORT-REC
+               WRITE REPORT-REC
+           END-IF
+           OPEN OUTPUT CTLTOT-FILE
+           MOVE WS-STEP-ID TO TOT-STEP-ID
+           MOVE WS-PARM-START TO TOT-START-RANGE
+           MOVE WS-PARM-END TO TOT-END-RANGE
+           MOVE WS-PLAIN-COUNT TO TOT-PLAIN-COUNT
+           MOVE WS-MATCH-COUNT TO TOT-MATCH-COUNT
+           MOVE WS-MULTI-COUNT TO TOT-MULTI-COUNT
+           MOVE WS-GRAND-TOTAL TO TOT-GRAND-TOTAL
+           WRITE CTL-TOT-REC
+           CLOSE CTLTOT-FILE.
+
+       7000-CLOSE-RUN-FILES.
+           CLOSE CLASSIFY-OUT
+           CLOSE CHECKPOINT-FILE
+           CLOSE REPORT-FILE.
+
+       8000-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUD-FS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-STEP-ID TO AUD-STEP-ID
+           MOVE WS-PARM-START TO AUD-START-RANGE
+           MOVE WS-PARM-END TO AUD-END-RANGE
+           MOVE WS-RULE-COUNT TO AUD-RULE-COUNT
+           MOVE WS-PLAIN-COUNT TO AUD-PLAIN-COUNT
+           MOVE WS-MATCH-COUNT TO AUD-MATCH-COUNT
+           MOVE WS-MULTI-COUNT TO AUD-MULTI-COUNT
+           MOVE WS-GRAND-TOTAL TO AUD-GRAND-TOTAL
+           MOVE WS-RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-REC
+           CLOSE AUDIT-LOG.
