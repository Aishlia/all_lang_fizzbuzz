@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fizzbuzz-maint.
+      *> Maintenance transaction program for the divisor/label
+      *> rules master (data/rules.dat) used by fizzbuzz.  Lets an
+      *> operator add, change or deactivate a rule without hand
+      *> editing the parameter file.  Run with no arguments (or
+      *> "BATCH") to apply every transaction in a transaction
+      *> file (default data/maint-trans.dat, or the path given as
+      *> the second argument); run with "INTERACTIVE" as the
+      *> first argument to key a single transaction in at the
+      *> console instead.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO "data/rules.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FS.
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RULES-FILE.
+           COPY RULEREC.
+       FD TRANS-FILE.
+           COPY MAINTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RETURN-CODE               PIC 9(3) VALUE ZERO.
+       01 WS-LOAD-OK                   PIC X(1) VALUE "Y".
+       01 WS-MODE                      PIC X(11) VALUE "BATCH".
+       01 WS-TRANS-PATH                PIC X(60) VALUE SPACES.
+       01 WS-ARG-NUM                   PIC 9(2) VALUE ZERO.
+       01 WS-ARG1                      PIC X(11) VALUE SPACES.
+       01 WS-ARG2                      PIC X(60) VALUE SPACES.
+
+       01 WS-RULES-FS                  PIC XX.
+       01 WS-TRANS-FS                  PIC XX.
+
+      *> working copy of the rules master, updated in place and
+      *> rewritten to disk once every transaction has been applied
+       01 WS-MASTER-TABLE.
+           05 WS-MASTER-COUNT          PIC 9(3) VALUE ZERO.
+           05 WS-MASTER-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-MASTER-IDX.
+               10 WS-MASTER-DIVISOR    PIC 9(4).
+               10 WS-MASTER-LABEL      PIC X(10).
+               10 WS-MASTER-ACTIVE     PIC X(1).
+
+       01 WS-FOUND-IDX                 PIC 9(3) VALUE ZERO.
+       01 WS-TRANS-COUNT               PIC 9(5) VALUE ZERO.
+       01 WS-APPLIED-COUNT             PIC 9(5) VALUE ZERO.
+       01 WS-REJECTED-COUNT            PIC 9(5) VALUE ZERO.
+
+      *> one in-memory transaction, filled either from TRANS-FILE
+      *> or from operator console input
+       01 WS-TRANS-ACTION              PIC X(1).
+       01 WS-TRANS-DIVISOR             PIC 9(4).
+       01 WS-TRANS-LABEL               PIC X(10).
+       01 WS-TRANS-ACTIVE              PIC X(1).
+
+       PROCEDURE DIVISION.
+       fizzbuzz-maint-main SECTION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-MASTER
+           IF WS-LOAD-OK = "N"
+      *> rules.dat exists but couldn't be read (permissions, I/O
+      *> error, etc.) - do NOT fall through to 5000-REWRITE-MASTER,
+      *> which would happily overwrite it from an empty in-memory
+      *> table and destroy the master.
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-MODE = "INTERACTIVE"
+               PERFORM 3000-RUN-INTERACTIVE
+           ELSE
+               PERFORM 4000-RUN-BATCH
+           END-IF
+           PERFORM 5000-REWRITE-MASTER
+           DISPLAY "FIZZBUZZ-MAINT: " WS-APPLIED-COUNT
+               " TRANSACTION(S) APPLIED, " WS-REJECTED-COUNT
+               " REJECTED"
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 1 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+           IF WS-ARG1 = "INTERACTIVE"
+               MOVE "INTERACTIVE" TO WS-MODE
+           ELSE
+               MOVE "BATCH" TO WS-MODE
+           END-IF
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+           IF WS-ARG2 = SPACES
+               MOVE "data/maint-trans.dat" TO WS-TRANS-PATH
+           ELSE
+               MOVE WS-ARG2 TO WS-TRANS-PATH
+           END-IF.
+
+       2000-LOAD-MASTER.
+           MOVE ZERO TO WS-MASTER-COUNT
+           OPEN INPUT RULES-FILE
+           EVALUATE WS-RULES-FS
+               WHEN "00"
+                   PERFORM UNTIL WS-RULES-FS = "10"
+                       READ RULES-FILE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               ADD 1 TO WS-MASTER-COUNT
+                               MOVE RULE-DIVISOR TO
+                                   WS-MASTER-DIVISOR(WS-MASTER-COUNT)
+                               MOVE RULE-LABEL TO
+                                   WS-MASTER-LABEL(WS-MASTER-COUNT)
+                               MOVE RULE-ACTIVE TO
+                                   WS-MASTER-ACTIVE(WS-MASTER-COUNT)
+                       END-READ
+                   END-PERFORM
+                   CLOSE RULES-FILE
+               WHEN "35"
+      *> file genuinely doesn't exist yet - fine to bootstrap an
+      *> empty master that 5000-REWRITE-MASTER will create fresh.
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "FIZZBUZZ-MAINT: UNABLE TO OPEN RULES FILE "
+                       "data/rules.dat - STATUS " WS-RULES-FS
+                   MOVE 16 TO WS-RETURN-CODE
+                   MOVE "N" TO WS-LOAD-OK
+           END-EVALUATE.
+
+       3000-RUN-INTERACTIVE.
+           DISPLAY "FIZZBUZZ-MAINT - ENTER ONE TRANSACTION"
+           DISPLAY "ACTION (A=ADD, C=CHANGE, D=DEACTIVATE): "
+           ACCEPT WS-TRANS-ACTION
+           DISPLAY "DIVISOR: "
+           ACCEPT WS-TRANS-DIVISOR
+           IF WS-TRANS-ACTION NOT = "D"
+               DISPLAY "LABEL: "
+               ACCEPT WS-TRANS-LABEL
+               DISPLAY "ACTIVE (Y/N): "
+               ACCEPT WS-TRANS-ACTIVE
+           END-IF
+           PERFORM 4500-APPLY-TRANSACTION.
+
+       4000-RUN-BATCH.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FS NOT = "00"
+               DISPLAY "FIZZBUZZ-MAINT: UNABLE TO OPEN TRANS FILE "
+                   WS-TRANS-PATH
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-TRANS-FS = "10"
+                   READ TRANS-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-TRANS-COUNT
+                           MOVE MT-ACTION TO WS-TRANS-ACTION
+                           MOVE MT-DIVISOR TO WS-TRANS-DIVISOR
+                           MOVE MT-LABEL TO WS-TRANS-LABEL
+                           MOVE MT-ACTIVE TO WS-TRANS-ACTIVE
+                           PERFORM 4500-APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+           END-IF.
+
+       4500-APPLY-TRANSACTION.
+           PERFORM 4600-FIND-MASTER-ENTRY
+           EVALUATE WS-TRANS-ACTION
+               WHEN "A"
+                   IF WS-TRANS-DIVISOR = ZERO
+                       DISPLAY "FIZZBUZZ-MAINT: ZERO DIVISOR"
+                           " - ADD REJECTED"
+                       ADD 1 TO WS-REJECTED-COUNT
+                       MOVE 08 TO WS-RETURN-CODE
+                   ELSE
+                       IF WS-FOUND-IDX > ZERO
+                           DISPLAY "FIZZBUZZ-MAINT: DIVISOR "
+                               WS-TRANS-DIVISOR
+                               " ALREADY EXISTS - ADD REJECTED"
+                           ADD 1 TO WS-REJECTED-COUNT
+                           MOVE 08 TO WS-RETURN-CODE
+                       ELSE
+                           IF WS-MASTER-COUNT < 100
+                               ADD 1 TO WS-MASTER-COUNT
+                               MOVE WS-TRANS-DIVISOR TO
+                                   WS-MASTER-DIVISOR(WS-MASTER-COUNT)
+                               MOVE WS-TRANS-LABEL TO
+                                   WS-MASTER-LABEL(WS-MASTER-COUNT)
+                               MOVE WS-TRANS-ACTIVE TO
+                                   WS-MASTER-ACTIVE(WS-MASTER-COUNT)
+                               ADD 1 TO WS-APPLIED-COUNT
+                           ELSE
+                               DISPLAY "FIZZBUZZ-MAINT: RULE TABLE"
+                                   " FULL - ADD REJECTED"
+                               ADD 1 TO WS-REJECTED-COUNT
+                               MOVE 08 TO WS-RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN "C"
+                   IF WS-TRANS-DIVISOR = ZERO
+                       DISPLAY "FIZZBUZZ-MAINT: ZERO DIVISOR"
+                           " - CHANGE REJECTED"
+                       ADD 1 TO WS-REJECTED-COUNT
+                       MOVE 08 TO WS-RETURN-CODE
+                   ELSE
+                       IF WS-FOUND-IDX > ZERO
+                           MOVE WS-TRANS-LABEL TO
+                               WS-MASTER-LABEL(WS-FOUND-IDX)
+                           MOVE WS-TRANS-ACTIVE TO
+                               WS-MASTER-ACTIVE(WS-FOUND-IDX)
+                           ADD 1 TO WS-APPLIED-COUNT
+                       ELSE
+                           DISPLAY "FIZZBUZZ-MAINT: DIVISOR "
+                               WS-TRANS-DIVISOR
+                               " NOT FOUND - CHANGE REJECTED"
+                           ADD 1 TO WS-REJECTED-COUNT
+                           MOVE 08 TO WS-RETURN-CODE
+                       END-IF
+                   END-IF
+               WHEN "D"
+                   IF WS-FOUND-IDX > ZERO
+                       MOVE "N" TO WS-MASTER-ACTIVE(WS-FOUND-IDX)
+                       ADD 1 TO WS-APPLIED-COUNT
+                   ELSE
+                       DISPLAY "FIZZBUZZ-MAINT: DIVISOR "
+                           WS-TRANS-DIVISOR
+                           " NOT FOUND - DEACTIVATE REJECTED"
+                       ADD 1 TO WS-REJECTED-COUNT
+                       MOVE 08 TO WS-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "FIZZBUZZ-MAINT: UNKNOWN ACTION CODE '"
+                       WS-TRANS-ACTION "' - TRANSACTION REJECTED"
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE 08 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+       4600-FIND-MASTER-ENTRY.
+           MOVE ZERO TO WS-FOUND-IDX
+           PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+                   UNTIL WS-MASTER-IDX > WS-MASTER-COUNT
+               IF WS-MASTER-DIVISOR(WS-MASTER-IDX) = WS-TRANS-DIVISOR
+                   MOVE WS-MASTER-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       5000-REWRITE-MASTER.
+           OPEN OUTPUT RULES-FILE
+           PERFORM VARYING WS-MASTER-IDX FROM 1 BY 1
+                   UNTIL WS-MASTER-IDX > WS-MASTER-COUNT
+               MOVE WS-MASTER-DIVISOR(WS-MASTER-IDX) TO RULE-DIVISOR
+               MOVE WS-MASTER-LABEL(WS-MASTER-IDX) TO RULE-LABEL
+               MOVE WS-MASTER-ACTIVE(WS-MASTER-IDX) TO RULE-ACTIVE
+               WRITE RULE-REC
+           END-PERFORM
+           CLOSE RULES-FILE.
